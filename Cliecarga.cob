@@ -0,0 +1,397 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIECARGA.
+      **********************************
+      *OBJETIVO: CARGA EM LOTE DE CLIENTES A PARTIR DE ARQUIVO TEXTO
+      *AUTHOR: GABRIELLE NUNES
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\Cobol\CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-EMAIL WITH DUPLICATES.
+
+               SELECT ENTRADA ASSIGN TO 'C:\Cobol\CARGA.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+
+               SELECT AUDITORIA ASSIGN TO 'C:\Cobol\AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-CPF  PIC 9(11) VALUES ZEROS.
+               10 CLIENTES-CPF-DIG REDEFINES CLIENTES-CPF
+                   PIC 9(01) OCCURS 11 TIMES.
+           05 CLIENTES-NOME     PIC X(28).
+           05 CLIENTES-EMAIL    PIC X(40).
+           05 CLIENTES-SITUACAO PIC X(01) VALUE 'A'.
+               88 CLIENTES-ATIVO   VALUE 'A'.
+               88 CLIENTES-INATIVO VALUE 'I'.
+           05 CLIENTES-TELEFONE    PIC X(15).
+           05 CLIENTES-NASCIMENTO  PIC X(10).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-RUA    PIC X(30).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-CIDADE PIC X(20).
+               10 CLIENTES-END-UF     PIC X(02).
+               10 CLIENTES-END-CEP    PIC X(09).
+
+       FD ENTRADA.
+       01 ENTRADA-REG.
+           05 ENTRADA-CPF       PIC 9(11).
+           05 ENTRADA-NOME      PIC X(28).
+           05 ENTRADA-EMAIL     PIC X(40).
+
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           05 AUDITORIA-OPERACAO      PIC X(01).
+           05 AUDITORIA-DATA          PIC 9(08).
+           05 AUDITORIA-HORA          PIC 9(08).
+           05 AUDITORIA-CPF           PIC 9(11).
+           05 AUDITORIA-NOME-ANTES    PIC X(28).
+           05 AUDITORIA-NOME-DEPOIS   PIC X(28).
+           05 AUDITORIA-EMAIL-ANTES   PIC X(40).
+           05 AUDITORIA-EMAIL-DEPOIS  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS      PIC 9(02).
+       77 ENTRADA-STATUS       PIC 9(02).
+       77 AUDITORIA-STATUS     PIC 9(02).
+       77 WRK-MSGERRO          PIC X(40).
+       77 WRK-FIMARQUIVO       PIC X(01) VALUE 'N'.
+           88 FIMARQUIVO       VALUE 'S'.
+       77 WRK-QTLIDOS          PIC 9(05) VALUE 0.
+       77 WRK-QTINCLUIDOS      PIC 9(05) VALUE 0.
+       77 WRK-QTALTERADOS      PIC 9(05) VALUE 0.
+       77 WRK-QTREJEITADOS     PIC 9(05) VALUE 0.
+       77 WRK-QTEMAILDUP       PIC 9(05) VALUE 0.
+
+       77 WRK-AUD-OPERACAO     PIC X(01).
+       77 WRK-AUD-NOME-ANTES   PIC X(28).
+       77 WRK-AUD-NOME-DEPOIS  PIC X(28).
+       77 WRK-AUD-EMAIL-ANTES  PIC X(40).
+       77 WRK-AUD-EMAIL-DEPOIS PIC X(40).
+
+       77 WRK-INC-CPF          PIC 9(11).
+       77 WRK-INC-NOME         PIC X(28).
+       77 WRK-INC-EMAIL        PIC X(40).
+       77 WRK-INC-SITUACAO     PIC X(01).
+       77 WRK-INC-TELEFONE     PIC X(15).
+       77 WRK-INC-NASCIMENTO   PIC X(10).
+       77 WRK-INC-ENDERECO     PIC X(67).
+       77 WRK-EMAIL-DUP        PIC X(01).
+           88 EMAIL-DUPLICADO  VALUE 'S'.
+       77 WRK-EMAIL-CPF-DUP    PIC 9(11).
+
+       77 WRK-CPF-VALIDO       PIC X(01).
+           88 CPF-VALIDO       VALUE 'S'.
+           88 CPF-INVALIDO     VALUE 'N'.
+       77 WRK-CPF-IDX          PIC 9(02) COMP.
+       77 WRK-CPF-SOMA         PIC 9(04) COMP.
+       77 WRK-CPF-QUOC         PIC 9(04) COMP.
+       77 WRK-CPF-RESTO        PIC 9(02) COMP.
+       77 WRK-CPF-DV1          PIC 9(01).
+       77 WRK-CPF-DV2          PIC 9(01).
+       77 WRK-CPF-IGUAIS       PIC X(01).
+           88 CPF-TODOS-IGUAIS VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIMARQUIVO.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN I-O CLIENTES
+               IF CLIENTES-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+           IF CLIENTES-STATUS NOT = 0
+               PERFORM 4900-TRADUZSTATUS
+               DISPLAY 'CLIENTES.DAT: ' WRK-MSGERRO
+               DISPLAY 'CARGA EM LOTE DE CLIENTES - ABORTADA'
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDITORIA
+               IF AUDITORIA-STATUS = 35 THEN
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+           IF AUDITORIA-STATUS NOT = 0
+               DISPLAY 'AUDITORIA.DAT: FALHA AO ABRIR. STATUS: '
+                   AUDITORIA-STATUS
+               DISPLAY 'CARGA EM LOTE DE CLIENTES - ABORTADA'
+               CLOSE CLIENTES
+               STOP RUN
+           END-IF.
+           OPEN INPUT ENTRADA.
+           IF ENTRADA-STATUS NOT = 0
+               DISPLAY 'CARGA.TXT: FALHA AO ABRIR. STATUS: '
+                   ENTRADA-STATUS
+               DISPLAY 'CARGA EM LOTE DE CLIENTES - ABORTADA'
+               CLOSE CLIENTES
+               CLOSE AUDITORIA
+               STOP RUN
+           END-IF.
+           DISPLAY 'CARGA EM LOTE DE CLIENTES - INICIO'.
+           PERFORM 2500-LER.
+
+       2000-PROCESSAR.
+           IF ENTRADA-CPF = 0
+               ADD 1 TO WRK-QTREJEITADOS
+           ELSE
+               MOVE ENTRADA-CPF TO CLIENTES-CPF
+               PERFORM 4000-VALIDARCPF
+               IF CPF-INVALIDO
+                   ADD 1 TO WRK-QTREJEITADOS
+               ELSE
+                   MOVE ENTRADA-NOME  TO CLIENTES-NOME
+                   MOVE ENTRADA-EMAIL TO CLIENTES-EMAIL
+                   MOVE 'A' TO CLIENTES-SITUACAO
+                   MOVE SPACES TO CLIENTES-TELEFONE
+                       CLIENTES-NASCIMENTO CLIENTES-ENDERECO
+                   PERFORM 4800-VERIFICAREMAIL
+                   IF EMAIL-DUPLICADO
+                       ADD 1 TO WRK-QTREJEITADOS
+                       ADD 1 TO WRK-QTEMAILDUP
+                   ELSE
+                       WRITE CLIENTES-REG
+                           INVALID KEY
+                               IF CLIENTES-STATUS = 22
+                                   PERFORM 2100-REESCREVER
+                               ELSE
+                                   PERFORM 4900-TRADUZSTATUS
+                                   DISPLAY 'CPF ' ENTRADA-CPF
+                                       ' REJEITADO: ' WRK-MSGERRO
+                                   ADD 1 TO WRK-QTREJEITADOS
+                               END-IF
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-QTINCLUIDOS
+                               MOVE 'I' TO WRK-AUD-OPERACAO
+                               MOVE SPACES TO WRK-AUD-NOME-ANTES
+                                   WRK-AUD-EMAIL-ANTES
+                               MOVE CLIENTES-NOME  TO
+                                   WRK-AUD-NOME-DEPOIS
+                               MOVE CLIENTES-EMAIL TO
+                                   WRK-AUD-EMAIL-DEPOIS
+                               PERFORM 4500-GRAVARAUDITORIA
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 2500-LER.
+
+       2100-REESCREVER.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM 4900-TRADUZSTATUS
+                   DISPLAY 'CPF ' ENTRADA-CPF ' REJEITADO: ' WRK-MSGERRO
+                   ADD 1 TO WRK-QTREJEITADOS
+               NOT INVALID KEY
+                   MOVE CLIENTES-NOME  TO WRK-AUD-NOME-ANTES
+                   MOVE CLIENTES-EMAIL TO WRK-AUD-EMAIL-ANTES
+                   MOVE ENTRADA-NOME  TO CLIENTES-NOME
+                   MOVE ENTRADA-EMAIL TO CLIENTES-EMAIL
+                   REWRITE CLIENTES-REG
+                       INVALID KEY
+                           PERFORM 4900-TRADUZSTATUS
+                           DISPLAY 'CPF ' ENTRADA-CPF
+                               ' REJEITADO: ' WRK-MSGERRO
+                           ADD 1 TO WRK-QTREJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-QTALTERADOS
+                           MOVE 'A' TO WRK-AUD-OPERACAO
+                           MOVE CLIENTES-NOME  TO WRK-AUD-NOME-DEPOIS
+                           MOVE CLIENTES-EMAIL TO WRK-AUD-EMAIL-DEPOIS
+                           PERFORM 4500-GRAVARAUDITORIA
+                   END-REWRITE
+           END-READ.
+
+       2500-LER.
+           READ ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIMARQUIVO
+               NOT AT END
+                   ADD 1 TO WRK-QTLIDOS
+           END-READ.
+
+       3000-FINALIZAR.
+           CLOSE CLIENTES.
+           CLOSE AUDITORIA.
+           CLOSE ENTRADA.
+           DISPLAY 'CARGA EM LOTE DE CLIENTES - RESUMO'.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-QTLIDOS.
+           DISPLAY 'REGISTROS INCLUIDOS..: ' WRK-QTINCLUIDOS.
+           DISPLAY 'REGISTROS ALTERADOS..: ' WRK-QTALTERADOS.
+           DISPLAY 'REGISTROS REJEITADOS.: ' WRK-QTREJEITADOS.
+           DISPLAY 'REJEITADOS P/ EMAIL..: ' WRK-QTEMAILDUP.
+
+       4000-VALIDARCPF.
+           MOVE 'S' TO WRK-CPF-VALIDO.
+
+           MOVE 'S' TO WRK-CPF-IGUAIS.
+           PERFORM VARYING WRK-CPF-IDX FROM 2 BY 1
+                   UNTIL WRK-CPF-IDX > 11
+               IF CLIENTES-CPF-DIG (WRK-CPF-IDX) NOT =
+                  CLIENTES-CPF-DIG (1)
+                   MOVE 'N' TO WRK-CPF-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF CPF-TODOS-IGUAIS
+               MOVE 'N' TO WRK-CPF-VALIDO
+           ELSE
+               MOVE 0 TO WRK-CPF-SOMA
+               PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                       UNTIL WRK-CPF-IDX > 9
+                   COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       CLIENTES-CPF-DIG (WRK-CPF-IDX) *
+                       (11 - WRK-CPF-IDX)
+               END-PERFORM
+               DIVIDE WRK-CPF-SOMA BY 11
+                   GIVING WRK-CPF-QUOC REMAINDER WRK-CPF-RESTO
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0 TO WRK-CPF-DV1
+               ELSE
+                   COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV1 NOT = CLIENTES-CPF-DIG (10)
+                   MOVE 'N' TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+
+           IF CPF-VALIDO
+               MOVE 0 TO WRK-CPF-SOMA
+               PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                       UNTIL WRK-CPF-IDX > 10
+                   COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       CLIENTES-CPF-DIG (WRK-CPF-IDX) *
+                       (12 - WRK-CPF-IDX)
+               END-PERFORM
+               DIVIDE WRK-CPF-SOMA BY 11
+                   GIVING WRK-CPF-QUOC REMAINDER WRK-CPF-RESTO
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0 TO WRK-CPF-DV2
+               ELSE
+                   COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV2 NOT = CLIENTES-CPF-DIG (11)
+                   MOVE 'N' TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+
+       4500-GRAVARAUDITORIA.
+           MOVE WRK-AUD-OPERACAO      TO AUDITORIA-OPERACAO.
+           MOVE CLIENTES-CPF          TO AUDITORIA-CPF.
+           MOVE WRK-AUD-NOME-ANTES    TO AUDITORIA-NOME-ANTES.
+           MOVE WRK-AUD-NOME-DEPOIS   TO AUDITORIA-NOME-DEPOIS.
+           MOVE WRK-AUD-EMAIL-ANTES   TO AUDITORIA-EMAIL-ANTES.
+           MOVE WRK-AUD-EMAIL-DEPOIS  TO AUDITORIA-EMAIL-DEPOIS.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           WRITE AUDITORIA-REG.
+           IF AUDITORIA-STATUS NOT = 0
+               DISPLAY 'FALHA AO GRAVAR TRILHA DE AUDITORIA'
+           END-IF.
+
+       4800-VERIFICAREMAIL.
+           MOVE CLIENTES-CPF         TO WRK-INC-CPF.
+           MOVE CLIENTES-NOME        TO WRK-INC-NOME.
+           MOVE CLIENTES-EMAIL       TO WRK-INC-EMAIL.
+           MOVE CLIENTES-TELEFONE    TO WRK-INC-TELEFONE.
+           MOVE CLIENTES-NASCIMENTO  TO WRK-INC-NASCIMENTO.
+           MOVE CLIENTES-ENDERECO    TO WRK-INC-ENDERECO.
+           MOVE CLIENTES-SITUACAO    TO WRK-INC-SITUACAO.
+           MOVE 'N' TO WRK-EMAIL-DUP.
+           IF WRK-INC-EMAIL NOT = SPACES
+               START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       READ CLIENTES NEXT
+                       IF CLIENTES-STATUS = 0
+                          AND CLIENTES-CPF NOT = WRK-INC-CPF
+                           MOVE 'S' TO WRK-EMAIL-DUP
+                           MOVE CLIENTES-CPF TO WRK-EMAIL-CPF-DUP
+                       END-IF
+               END-START
+           END-IF.
+           MOVE WRK-INC-CPF         TO CLIENTES-CPF.
+           MOVE WRK-INC-NOME        TO CLIENTES-NOME.
+           MOVE WRK-INC-EMAIL       TO CLIENTES-EMAIL.
+           MOVE WRK-INC-TELEFONE    TO CLIENTES-TELEFONE.
+           MOVE WRK-INC-NASCIMENTO  TO CLIENTES-NASCIMENTO.
+           MOVE WRK-INC-ENDERECO    TO CLIENTES-ENDERECO.
+           MOVE WRK-INC-SITUACAO    TO CLIENTES-SITUACAO.
+
+       4900-TRADUZSTATUS.
+           EVALUATE CLIENTES-STATUS
+               WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO' TO WRK-MSGERRO
+               WHEN 02
+                   MOVE 'GRAVADO COM CHAVE ALTERNATIVA DUPLICADA' TO
+                       WRK-MSGERRO
+               WHEN 10
+                   MOVE 'FIM DE ARQUIVO' TO WRK-MSGERRO
+               WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSGERRO
+               WHEN 22
+                   MOVE 'REGISTRO JA EXISTE (CHAVE DUPLICADA)' TO
+                       WRK-MSGERRO
+               WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 24
+                   MOVE 'ESPACO EM DISCO ESGOTADO' TO WRK-MSGERRO
+               WHEN 30
+                   MOVE 'ERRO PERMANENTE DE ENTRADA/SAIDA' TO
+                       WRK-MSGERRO
+               WHEN 34
+                   MOVE 'ESPACO EM DISCO ESGOTADO' TO WRK-MSGERRO
+               WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 37
+                   MOVE 'MODO DE ABERTURA INCOMPATIVEL' TO WRK-MSGERRO
+               WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO' TO WRK-MSGERRO
+               WHEN 42
+                   MOVE 'ARQUIVO JA ESTA FECHADO' TO WRK-MSGERRO
+               WHEN 43
+                   MOVE 'SEM REGISTRO CORRENTE P/ REGRAVACAO' TO
+                       WRK-MSGERRO
+               WHEN 46
+                   MOVE 'SEM REGISTRO CORRENTE P/ LEITURA' TO
+                       WRK-MSGERRO
+               WHEN 47
+                   MOVE 'OPERACAO INVALIDA P/ ARQ. DE ENTRADA' TO
+                       WRK-MSGERRO
+               WHEN 48
+                   MOVE 'OPERACAO INVALIDA P/ ARQ. DE SAIDA' TO
+                       WRK-MSGERRO
+               WHEN 49
+                   MOVE 'OPERACAO INVALIDA P/ ARQUIVO I-O' TO
+                       WRK-MSGERRO
+               WHEN 93
+                   MOVE 'RECURSO DE ARQUIVO INDISPONIVEL' TO
+                       WRK-MSGERRO
+               WHEN 94
+                   MOVE 'CHAVE OU REGISTRO INVALIDO' TO WRK-MSGERRO
+               WHEN 95
+                   MOVE 'ARQUIVO COM ESTRUTURA INVALIDA' TO
+                       WRK-MSGERRO
+               WHEN OTHER
+                   MOVE 'ERRO DE ARQUIVO. STATUS: ' TO WRK-MSGERRO
+                   MOVE CLIENTES-STATUS TO WRK-MSGERRO (26:02)
+           END-EVALUATE.
