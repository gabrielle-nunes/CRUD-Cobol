@@ -11,23 +11,53 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTES-STATUS
-               RECORD KEY IS CLIENTES-CHAVE.
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-EMAIL WITH DUPLICATES.
 
                SELECT RELATO ASSIGN TO 'C:\Cobol\RELATO.TXT'
                ORGANIZATION IS SEQUENTIAL.
 
+               SELECT AUDITORIA ASSIGN TO 'C:\Cobol\AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
        01 CLIENTES-REG.
            05 CLIENTES-CHAVE.
                10 CLIENTES-CPF  PIC 9(11) VALUES ZEROS.
+               10 CLIENTES-CPF-DIG REDEFINES CLIENTES-CPF
+                   PIC 9(01) OCCURS 11 TIMES.
            05 CLIENTES-NOME     PIC X(28).
            05 CLIENTES-EMAIL    PIC X(40).
+           05 CLIENTES-SITUACAO PIC X(01) VALUE 'A'.
+               88 CLIENTES-ATIVO   VALUE 'A'.
+               88 CLIENTES-INATIVO VALUE 'I'.
+           05 CLIENTES-TELEFONE    PIC X(15).
+           05 CLIENTES-NASCIMENTO  PIC X(10).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-RUA    PIC X(30).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-CIDADE PIC X(20).
+               10 CLIENTES-END-UF     PIC X(02).
+               10 CLIENTES-END-CEP    PIC X(09).
 
        FD RELATO.
        01 RELATO-REG.
-           05 RELATO-DADOS PIC X(79).
+           05 RELATO-DADOS PIC X(100).
+
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           05 AUDITORIA-OPERACAO      PIC X(01).
+           05 AUDITORIA-DATA          PIC 9(08).
+           05 AUDITORIA-HORA          PIC 9(08).
+           05 AUDITORIA-CPF           PIC 9(11).
+           05 AUDITORIA-NOME-ANTES    PIC X(28).
+           05 AUDITORIA-NOME-DEPOIS   PIC X(28).
+           05 AUDITORIA-EMAIL-ANTES   PIC X(40).
+           05 AUDITORIA-EMAIL-DEPOIS  PIC X(40).
 
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO            PIC X(01).
@@ -36,9 +66,52 @@
        77 WRK-OPCAO-RELATO     PIC X(1).
        77 WRK-MSGERRO          PIC X(40).
        77 CLIENTES-STATUS      PIC 9(02).
+       77 AUDITORIA-STATUS     PIC 9(02).
        77 WRK-CONTADOR         PIC 9(03) VALUE 0.
        77 WRK-QTREGISTROS      PIC 9(05) VALUE 0.
 
+       77 WRK-AUD-OPERACAO     PIC X(01).
+       77 WRK-AUD-NOME-ANTES   PIC X(28).
+       77 WRK-AUD-NOME-DEPOIS  PIC X(28).
+       77 WRK-AUD-EMAIL-ANTES  PIC X(40).
+       77 WRK-AUD-EMAIL-DEPOIS PIC X(40).
+       77 WRK-SITUACAO-DESC    PIC X(08).
+       77 WRK-NOME-BUSCA       PIC X(28).
+       77 WRK-NOME-LEN         PIC 9(02) COMP.
+
+       77 WRK-REL-DATA         PIC 9(08).
+       77 WRK-REL-DATA-X REDEFINES WRK-REL-DATA PIC X(08).
+       77 WRK-REL-DATA-FMT     PIC X(10).
+       77 WRK-REL-HORA         PIC 9(08).
+       77 WRK-REL-HORA-X REDEFINES WRK-REL-HORA PIC X(08).
+       77 WRK-REL-HORA-FMT     PIC X(08).
+
+       77 WRK-CPF-VALIDO       PIC X(01).
+           88 CPF-VALIDO       VALUE 'S'.
+           88 CPF-INVALIDO     VALUE 'N'.
+       77 WRK-CPF-IDX          PIC 9(02) COMP.
+       77 WRK-CPF-SOMA         PIC 9(04) COMP.
+       77 WRK-CPF-QUOC         PIC 9(04) COMP.
+       77 WRK-CPF-RESTO        PIC 9(02) COMP.
+       77 WRK-CPF-DV1          PIC 9(01).
+       77 WRK-CPF-DV2          PIC 9(01).
+       77 WRK-CPF-IGUAIS       PIC X(01).
+           88 CPF-TODOS-IGUAIS VALUE 'S'.
+
+       77 WRK-INC-CPF          PIC 9(11).
+       77 WRK-INC-NOME         PIC X(28).
+       77 WRK-INC-EMAIL        PIC X(40).
+       77 WRK-INC-TELEFONE     PIC X(15).
+       77 WRK-INC-NASCIMENTO   PIC X(10).
+       77 WRK-INC-ENDERECO     PIC X(67).
+       77 WRK-INC-SITUACAO     PIC X(01).
+       77 WRK-EMAIL-DUP        PIC X(01).
+           88 EMAIL-DUPLICADO  VALUE 'S'.
+       77 WRK-EMAIL-CPF-DUP    PIC 9(11).
+
+       77 WRK-CPF-INICIAL      PIC 9(11) VALUE 0.
+       77 WRK-CPF-FINAL        PIC 9(11) VALUE 0.
+
        SCREEN SECTION.
        01 TELA.
             05 LIMPA-TELA.
@@ -60,9 +133,11 @@
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
             05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
-            05 LINE 13 COLUMN 15 VALUE 'X - SAIR'.
-            05 LINE 14 COLUMN 15 VALUE 'OPCAO.......:'.
-            05 LINE 15 COLUMN 29 USING WRK-OPCAO.
+            05 LINE 13 COLUMN 15 VALUE '7 - CONSULTAR POR NOME'.
+            05 LINE 14 COLUMN 15 VALUE '8 - REATIVAR CLIENTE'.
+            05 LINE 15 COLUMN 15 VALUE 'X - SAIR'.
+            05 LINE 18 COLUMN 15 VALUE 'OPCAO.......:'.
+            05 LINE 19 COLUMN 29 USING WRK-OPCAO.
 
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
@@ -74,6 +149,33 @@
                10 COLUMN PLUS 2 PIC X(28) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL....'.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'SITUACAO....'.
+               10 COLUMN PLUS 2 PIC X(08) FROM WRK-SITUACAO-DESC.
+               10 LINE 14 COLUMN 10 VALUE 'TELEFONE....'.
+               10 COLUMN PLUS 2 PIC X(15) USING CLIENTES-TELEFONE.
+               10 LINE 15 COLUMN 10 VALUE 'NASCIMENTO....'.
+               10 COLUMN PLUS 2 PIC X(10) USING CLIENTES-NASCIMENTO.
+               10 LINE 17 COLUMN 10 VALUE 'ENDERECO....'.
+               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-END-RUA.
+               10 COLUMN PLUS 1 VALUE 'NO.'.
+               10 COLUMN PLUS 1 PIC X(06) USING CLIENTES-END-NUMERO.
+               10 LINE 18 COLUMN 10 VALUE 'CIDADE/UF....'.
+               10 COLUMN PLUS 2 PIC X(20) USING CLIENTES-END-CIDADE.
+               10 COLUMN PLUS 1 PIC X(02) USING CLIENTES-END-UF.
+               10 LINE 19 COLUMN 10 VALUE 'CEP....'.
+               10 COLUMN PLUS 2 PIC X(09) USING CLIENTES-END-CEP.
+
+       01 TELA-BUSCANOME.
+           05 LINE 10 COLUMN 10 VALUE 'NOME (INICIO)....'.
+           05 COLUMN PLUS 2 PIC X(28) USING WRK-NOME-BUSCA.
+
+       01 TELA-FAIXACPF.
+           05 LINE 10 COLUMN 10 VALUE 'CPF INICIAL (0=INICIO)....'.
+           05 COLUMN PLUS 2 PIC 9(11) USING WRK-CPF-INICIAL
+               BLANK WHEN ZEROS.
+           05 LINE 11 COLUMN 10 VALUE 'CPF FINAL (0=FIM)....'.
+           05 COLUMN PLUS 2 PIC 9(11) USING WRK-CPF-FINAL
+               BLANK WHEN ZEROS.
 
        01 MENU-RELATO.
            05 LINE 18 COLUMN 55 VALUE '1 - EM TELA'.
@@ -104,6 +206,16 @@
                    CLOSE CLIENTES
                    OPEN I-O CLIENTES
                END-IF.
+           IF CLIENTES-STATUS NOT = 0
+               PERFORM 4900-TRADUZSTATUS
+               DISPLAY WRK-MSGERRO
+           END-IF.
+           OPEN EXTEND AUDITORIA
+               IF AUDITORIA-STATUS = 35 THEN
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
 
        1100-MONTATELA.
            MOVE 0 TO WRK-QTREGISTROS.
@@ -111,7 +223,8 @@
              ACCEPT MENU.
 
        2000-PROCESSAR.
-           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO
+               CLIENTES-TELEFONE CLIENTES-NASCIMENTO CLIENTES-ENDERECO.
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5000-INCLUIR
@@ -125,6 +238,10 @@
                    PERFORM 9000-RELATORIOTELA
                WHEN 6
                    PERFORM 9100-RELATORIODISCO
+               WHEN 7
+                   PERFORM 6500-CONSULTARPORNOME
+               WHEN 8
+                   PERFORM 8500-REATIVAR
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL 'X'
                        DISPLAY 'OPCAO INCORRETA.'
@@ -133,25 +250,222 @@
 
        3000-FINALIZAR.
            CLOSE CLIENTES.
+           CLOSE AUDITORIA.
 
            STOP RUN.
 
+       4000-VALIDARCPF.
+           MOVE 'S' TO WRK-CPF-VALIDO.
+
+           MOVE 'S' TO WRK-CPF-IGUAIS.
+           PERFORM VARYING WRK-CPF-IDX FROM 2 BY 1
+                   UNTIL WRK-CPF-IDX > 11
+               IF CLIENTES-CPF-DIG (WRK-CPF-IDX) NOT =
+                  CLIENTES-CPF-DIG (1)
+                   MOVE 'N' TO WRK-CPF-IGUAIS
+               END-IF
+           END-PERFORM.
+
+           IF CPF-TODOS-IGUAIS
+               MOVE 'N' TO WRK-CPF-VALIDO
+           ELSE
+               MOVE 0 TO WRK-CPF-SOMA
+               PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                       UNTIL WRK-CPF-IDX > 9
+                   COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       CLIENTES-CPF-DIG (WRK-CPF-IDX) *
+                       (11 - WRK-CPF-IDX)
+               END-PERFORM
+               DIVIDE WRK-CPF-SOMA BY 11
+                   GIVING WRK-CPF-QUOC REMAINDER WRK-CPF-RESTO
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0 TO WRK-CPF-DV1
+               ELSE
+                   COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV1 NOT = CLIENTES-CPF-DIG (10)
+                   MOVE 'N' TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+
+           IF CPF-VALIDO
+               MOVE 0 TO WRK-CPF-SOMA
+               PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                       UNTIL WRK-CPF-IDX > 10
+                   COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                       CLIENTES-CPF-DIG (WRK-CPF-IDX) *
+                       (12 - WRK-CPF-IDX)
+               END-PERFORM
+               DIVIDE WRK-CPF-SOMA BY 11
+                   GIVING WRK-CPF-QUOC REMAINDER WRK-CPF-RESTO
+               IF WRK-CPF-RESTO < 2
+                   MOVE 0 TO WRK-CPF-DV2
+               ELSE
+                   COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+               END-IF
+               IF WRK-CPF-DV2 NOT = CLIENTES-CPF-DIG (11)
+                   MOVE 'N' TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+
+       4500-GRAVARAUDITORIA.
+           MOVE WRK-AUD-OPERACAO      TO AUDITORIA-OPERACAO.
+           MOVE CLIENTES-CPF          TO AUDITORIA-CPF.
+           MOVE WRK-AUD-NOME-ANTES    TO AUDITORIA-NOME-ANTES.
+           MOVE WRK-AUD-NOME-DEPOIS   TO AUDITORIA-NOME-DEPOIS.
+           MOVE WRK-AUD-EMAIL-ANTES   TO AUDITORIA-EMAIL-ANTES.
+           MOVE WRK-AUD-EMAIL-DEPOIS  TO AUDITORIA-EMAIL-DEPOIS.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           WRITE AUDITORIA-REG.
+           IF AUDITORIA-STATUS NOT = 0
+               MOVE 'FALHA AO GRAVAR TRILHA DE AUDITORIA' TO
+                   WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+       4700-MONTASITUACAO.
+           IF CLIENTES-ATIVO
+               MOVE 'ATIVO'   TO WRK-SITUACAO-DESC
+           ELSE
+               MOVE 'INATIVO' TO WRK-SITUACAO-DESC
+           END-IF.
+
+       4800-VERIFICAREMAIL.
+           MOVE CLIENTES-CPF         TO WRK-INC-CPF.
+           MOVE CLIENTES-NOME        TO WRK-INC-NOME.
+           MOVE CLIENTES-EMAIL       TO WRK-INC-EMAIL.
+           MOVE CLIENTES-TELEFONE    TO WRK-INC-TELEFONE.
+           MOVE CLIENTES-NASCIMENTO  TO WRK-INC-NASCIMENTO.
+           MOVE CLIENTES-ENDERECO    TO WRK-INC-ENDERECO.
+           MOVE CLIENTES-SITUACAO    TO WRK-INC-SITUACAO.
+           MOVE 'N' TO WRK-EMAIL-DUP.
+           IF WRK-INC-EMAIL NOT = SPACES
+               START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       READ CLIENTES NEXT
+                       IF CLIENTES-STATUS = 0
+                           MOVE 'S' TO WRK-EMAIL-DUP
+                           MOVE CLIENTES-CPF TO WRK-EMAIL-CPF-DUP
+                       END-IF
+               END-START
+           END-IF.
+           MOVE WRK-INC-CPF         TO CLIENTES-CPF.
+           MOVE WRK-INC-NOME        TO CLIENTES-NOME.
+           MOVE WRK-INC-EMAIL       TO CLIENTES-EMAIL.
+           MOVE WRK-INC-TELEFONE    TO CLIENTES-TELEFONE.
+           MOVE WRK-INC-NASCIMENTO  TO CLIENTES-NASCIMENTO.
+           MOVE WRK-INC-ENDERECO    TO CLIENTES-ENDERECO.
+           MOVE WRK-INC-SITUACAO    TO CLIENTES-SITUACAO.
+
+       4900-TRADUZSTATUS.
+           EVALUATE CLIENTES-STATUS
+               WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO' TO WRK-MSGERRO
+               WHEN 02
+                   MOVE 'GRAVADO COM CHAVE ALTERNATIVA DUPLICADA' TO
+                       WRK-MSGERRO
+               WHEN 10
+                   MOVE 'FIM DE ARQUIVO' TO WRK-MSGERRO
+               WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSGERRO
+               WHEN 22
+                   MOVE 'REGISTRO JA EXISTE (CHAVE DUPLICADA)' TO
+                       WRK-MSGERRO
+               WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 24
+                   MOVE 'ESPACO EM DISCO ESGOTADO' TO WRK-MSGERRO
+               WHEN 30
+                   MOVE 'ERRO PERMANENTE DE ENTRADA/SAIDA' TO
+                       WRK-MSGERRO
+               WHEN 34
+                   MOVE 'ESPACO EM DISCO ESGOTADO' TO WRK-MSGERRO
+               WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 37
+                   MOVE 'MODO DE ABERTURA INCOMPATIVEL' TO WRK-MSGERRO
+               WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO' TO WRK-MSGERRO
+               WHEN 42
+                   MOVE 'ARQUIVO JA ESTA FECHADO' TO WRK-MSGERRO
+               WHEN 43
+                   MOVE 'SEM REGISTRO CORRENTE P/ REGRAVACAO' TO
+                       WRK-MSGERRO
+               WHEN 46
+                   MOVE 'SEM REGISTRO CORRENTE P/ LEITURA' TO
+                       WRK-MSGERRO
+               WHEN 47
+                   MOVE 'OPERACAO INVALIDA P/ ARQ. DE ENTRADA' TO
+                       WRK-MSGERRO
+               WHEN 48
+                   MOVE 'OPERACAO INVALIDA P/ ARQ. DE SAIDA' TO
+                       WRK-MSGERRO
+               WHEN 49
+                   MOVE 'OPERACAO INVALIDA P/ ARQUIVO I-O' TO
+                       WRK-MSGERRO
+               WHEN 93
+                   MOVE 'RECURSO DE ARQUIVO INDISPONIVEL' TO
+                       WRK-MSGERRO
+               WHEN 94
+                   MOVE 'CHAVE OU REGISTRO INVALIDO' TO WRK-MSGERRO
+               WHEN 95
+                   MOVE 'ARQUIVO COM ESTRUTURA INVALIDA' TO
+                       WRK-MSGERRO
+               WHEN OTHER
+                   MOVE 'ERRO DE ARQUIVO. STATUS: ' TO WRK-MSGERRO
+                   MOVE CLIENTES-STATUS TO WRK-MSGERRO (26:02)
+           END-EVALUATE.
+
        5000-INCLUIR.
 
            MOVE 'MODULO - INCLUIR' TO WRK-MODULO.
+           MOVE 'A' TO CLIENTES-SITUACAO.
+           PERFORM 4700-MONTASITUACAO.
            DISPLAY TELA.
            ACCEPT TELA-REGISTRO.
-               WRITE CLIENTES-REG
-                  INVALID KEY
-                    MOVE 'REGISTRO JA EXISTE. NOVO REGISTRO? (S/N)'
-                    TO WRK-MSGERRO
-                    ACCEPT MOSTRA-ERRO
-                    IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
-                       MOVE ZEROS TO CLIENTES-CPF
-                       PERFORM 5000-INCLUIR
-                    END-IF
-               END-WRITE.
-                PERFORM 1100-MONTATELA.
+           PERFORM 4000-VALIDARCPF.
+           IF CPF-INVALIDO
+               MOVE 'CPF INVALIDO. REGISTRO NAO INCLUIDO' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               PERFORM 1100-MONTATELA
+           ELSE
+               PERFORM 4800-VERIFICAREMAIL
+               IF EMAIL-DUPLICADO
+                   MOVE 'EMAIL JA CADASTRADO. CPF: ' TO WRK-MSGERRO
+                   MOVE WRK-EMAIL-CPF-DUP TO WRK-MSGERRO (27:11)
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+               IF EMAIL-DUPLICADO AND WRK-TECLA NOT = 'S'
+                       AND WRK-TECLA NOT = 's'
+                   PERFORM 1100-MONTATELA
+               ELSE
+                   WRITE CLIENTES-REG
+                      INVALID KEY
+                        PERFORM 4900-TRADUZSTATUS
+                        IF CLIENTES-STATUS = 22
+                            MOVE
+                            'REGISTRO JA EXISTE. NOVO REGISTRO? (S/N)'
+                            TO WRK-MSGERRO
+                        END-IF
+                        ACCEPT MOSTRA-ERRO
+                        IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                           MOVE ZEROS TO CLIENTES-CPF
+                           PERFORM 5000-INCLUIR
+                        END-IF
+                      NOT INVALID KEY
+                        MOVE 'I' TO WRK-AUD-OPERACAO
+                        MOVE SPACES TO WRK-AUD-NOME-ANTES
+                            WRK-AUD-EMAIL-ANTES
+                        MOVE CLIENTES-NOME TO WRK-AUD-NOME-DEPOIS
+                        MOVE CLIENTES-EMAIL TO WRK-AUD-EMAIL-DEPOIS
+                        PERFORM 4500-GRAVARAUDITORIA
+                   END-WRITE
+                   PERFORM 1100-MONTATELA
+               END-IF
+           END-IF.
 
        6000-CONSULTAR.
            MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
@@ -162,10 +476,58 @@
                        INVALID KEY
                            MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                            NOT INVALID KEY
+                           PERFORM 4700-MONTASITUACAO
                            DISPLAY SS-DADOS
                    END-READ.
                        ACCEPT MOSTRA-ERRO.
 
+       6500-CONSULTARPORNOME.
+           MOVE 'MODULO - CONSULTAR POR NOME' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE SPACES TO WRK-NOME-BUSCA.
+           ACCEPT TELA-BUSCANOME.
+           MOVE 28 TO WRK-NOME-LEN.
+           IF WRK-NOME-BUSCA = SPACES
+               MOVE 0 TO WRK-NOME-LEN
+           ELSE
+               PERFORM UNTIL WRK-NOME-BUSCA (WRK-NOME-LEN:1) NOT = SPACE
+                   SUBTRACT 1 FROM WRK-NOME-LEN
+               END-PERFORM
+           END-IF.
+           IF WRK-NOME-LEN = 0
+               MOVE 'INFORME AO MENOS 1 CARACTERE' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE 0 TO WRK-QTREGISTROS
+               MOVE SPACES TO CLIENTES-NOME
+               MOVE WRK-NOME-BUSCA (1:WRK-NOME-LEN)
+                   TO CLIENTES-NOME (1:WRK-NOME-LEN)
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                   INVALID KEY
+                       MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                   NOT INVALID KEY
+                       DISPLAY '   CLIENTES ENCONTRADOS '
+                       DISPLAY '--------------------------'
+                       READ CLIENTES NEXT
+                       PERFORM UNTIL CLIENTES-STATUS = 10
+                          OR CLIENTES-NOME (1:WRK-NOME-LEN) NOT =
+                             WRK-NOME-BUSCA (1:WRK-NOME-LEN)
+                           IF CLIENTES-ATIVO
+                               ADD 1 TO WRK-QTREGISTROS
+                               DISPLAY CLIENTES-CPF ' '
+                                       CLIENTES-NOME ' '
+                                       CLIENTES-EMAIL
+                           END-IF
+                           READ CLIENTES NEXT
+                       END-PERFORM
+               END-START
+               IF WRK-MSGERRO = SPACES
+                   MOVE 'REGISTROS ENCONTRADOS ' TO WRK-MSGERRO
+                   MOVE WRK-QTREGISTROS TO WRK-MSGERRO (23:05)
+               END-IF
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
        7000-ALTERAR.
            MOVE 'MODULO - ALTERAR' TO WRK-MODULO.
            DISPLAY TELA.
@@ -173,16 +535,32 @@
                ACCEPT CHAVE.
                    READ CLIENTES
                    IF CLIENTES-STATUS = 0
+                       MOVE CLIENTES-NOME  TO WRK-AUD-NOME-ANTES
+                       MOVE CLIENTES-EMAIL TO WRK-AUD-EMAIL-ANTES
+                       PERFORM 4700-MONTASITUACAO
                        ACCEPT SS-DADOS
+                       PERFORM 4000-VALIDARCPF
+                       IF CPF-INVALIDO
+                           MOVE 'CPF INVALIDO. REGISTRO NAO ALTERADO' TO
+                           WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                       ELSE
                            REWRITE CLIENTES-REG
                                IF CLIENTES-STATUS = 0
                                    MOVE 'REGISTRO ALTERADO' TO
                                    WRK-MSGERRO
                                    ACCEPT MOSTRA-ERRO
+                                   MOVE 'A' TO WRK-AUD-OPERACAO
+                                   MOVE CLIENTES-NOME  TO
+                                       WRK-AUD-NOME-DEPOIS
+                                   MOVE CLIENTES-EMAIL TO
+                                       WRK-AUD-EMAIL-DEPOIS
+                                   PERFORM 4500-GRAVARAUDITORIA
                                ELSE
-                                   MOVE 'REGISTRO NAO ALTERADO' TO
-                                   WRK-MSGERRO
+                                   PERFORM 4900-TRADUZSTATUS
+                                   ACCEPT MOSTRA-ERRO
                                END-IF
+                       END-IF
                     ELSE
                         MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
                         ACCEPT MOSTRA-ERRO
@@ -197,40 +575,109 @@
                        INVALID KEY
                            MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                        NOT INVALID KEY
-                           MOVE 'DESEJA EXCLUIR? (S/N)' TO WRK-MSGERRO
+                           IF CLIENTES-INATIVO
+                               MOVE 'CLIENTE JA INATIVO' TO WRK-MSGERRO
+                           ELSE
+                               MOVE 'DESEJA EXCLUIR? (S/N)' TO
+                                   WRK-MSGERRO
+                           END-IF
+                           PERFORM 4700-MONTASITUACAO
                            DISPLAY SS-DADOS
                    END-READ.
                        ACCEPT MOSTRA-ERRO.
                            IF WRK-TECLA ='S' AND CLIENTES-STATUS = 0
-                                   DELETE CLIENTES
+                              AND CLIENTES-ATIVO
+                                   MOVE CLIENTES-NOME  TO
+                                       WRK-AUD-NOME-ANTES
+                                   MOVE CLIENTES-EMAIL TO
+                                       WRK-AUD-EMAIL-ANTES
+                                   MOVE 'I' TO CLIENTES-SITUACAO
+                                   REWRITE CLIENTES-REG
+                                   INVALID KEY
+                                   PERFORM 4900-TRADUZSTATUS
+                                   ACCEPT MOSTRA-ERRO
+                                   NOT INVALID KEY
+                                   MOVE 'E' TO WRK-AUD-OPERACAO
+                                   MOVE CLIENTES-NOME TO
+                                       WRK-AUD-NOME-DEPOIS
+                                   MOVE CLIENTES-EMAIL TO
+                                       WRK-AUD-EMAIL-DEPOIS
+                                   PERFORM 4500-GRAVARAUDITORIA
+                                   END-REWRITE
+                           END-IF.
+
+       8500-REATIVAR.
+           MOVE 'MODULO - REATIVAR CLIENTE' TO WRK-MODULO.
+           DISPLAY TELA.
+            DISPLAY TELA-REGISTRO.
+               ACCEPT CHAVE.
+                   READ CLIENTES
+                       INVALID KEY
+                           MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+                       NOT INVALID KEY
+                           IF CLIENTES-ATIVO
+                               MOVE 'CLIENTE JA ATIVO' TO WRK-MSGERRO
+                           ELSE
+                               MOVE 'REATIVAR ESTE CLIENTE? (S/N)' TO
+                                   WRK-MSGERRO
+                           END-IF
+                           PERFORM 4700-MONTASITUACAO
+                           DISPLAY SS-DADOS
+                   END-READ.
+                       ACCEPT MOSTRA-ERRO.
+                           IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                              AND CLIENTES-INATIVO
+                                   MOVE CLIENTES-NOME  TO
+                                       WRK-AUD-NOME-ANTES
+                                   MOVE CLIENTES-EMAIL TO
+                                       WRK-AUD-EMAIL-ANTES
+                                   MOVE 'A' TO CLIENTES-SITUACAO
+                                   REWRITE CLIENTES-REG
                                    INVALID KEY
-                                   MOVE 'NAO EXCLUIDO' TO WRK-MSGERRO
+                                   PERFORM 4900-TRADUZSTATUS
                                    ACCEPT MOSTRA-ERRO
-                                   END-DELETE
+                                   NOT INVALID KEY
+                                   MOVE 'R' TO WRK-AUD-OPERACAO
+                                   MOVE CLIENTES-NOME TO
+                                       WRK-AUD-NOME-DEPOIS
+                                   MOVE CLIENTES-EMAIL TO
+                                       WRK-AUD-EMAIL-DEPOIS
+                                   PERFORM 4500-GRAVARAUDITORIA
+                                   END-REWRITE
                            END-IF.
 
        9000-RELATORIOTELA.
            MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+           MOVE 0 TO WRK-CPF-INICIAL WRK-CPF-FINAL.
            DISPLAY TELA.
-           MOVE 12345678910 TO CLIENTES-CPF.
-           START CLIENTES KEY EQUAL CLIENTES-CPF.
-           READ CLIENTES
+           ACCEPT TELA-FAIXACPF.
+           IF WRK-CPF-FINAL = 0
+               MOVE 99999999999 TO WRK-CPF-FINAL
+           END-IF.
+           MOVE 0 TO WRK-QTREGISTROS.
+           MOVE WRK-CPF-INICIAL TO CLIENTES-CPF.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CPF
                INVALID KEY
                    MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
                NOT INVALID KEY
                    DISPLAY '   RELATORIO DE CLIENTES '
                    DISPLAY '--------------------------'
+                   READ CLIENTES NEXT
                    PERFORM UNTIL CLIENTES-STATUS = 10
-                   ADD 1 TO WRK-QTREGISTROS
-                   DISPLAY CLIENTES-CPF ' '
-                           CLIENTES-NOME ' '
-                           CLIENTES-EMAIL
+                           OR CLIENTES-CPF > WRK-CPF-FINAL
+                   IF CLIENTES-ATIVO
+                       ADD 1 TO WRK-QTREGISTROS
+                       DISPLAY CLIENTES-CPF ' '
+                               CLIENTES-NOME ' '
+                               CLIENTES-EMAIL
+                   END-IF
 
                    READ CLIENTES NEXT
                        ADD 1 TO WRK-CONTADOR
                        IF WRK-CONTADOR = 5
                          MOVE 'PRESSIONE ALGUMA TECLA' TO WRK-MSGERRO
                          ACCEPT MOSTRA-ERRO
+                         MOVE SPACES TO WRK-MSGERRO
                          MOVE 'MODULO - RELATORIO' TO WRK-MODULO
                          DISPLAY TELA
                          DISPLAY '   RELATORIO DE CLIENTES '
@@ -238,31 +685,96 @@
                          MOVE 0 TO WRK-CONTADOR
                        END-IF
                    END-PERFORM
-           END-READ.
-               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
-               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+           END-START.
+               IF WRK-MSGERRO = SPACES
+                   MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO
+                   MOVE WRK-QTREGISTROS TO WRK-MSGERRO (17:05)
+               END-IF.
                ACCEPT MOSTRA-ERRO.
 
        9100-RELATORIODISCO.
            MOVE 'MODULO - RELATORIO DISCO' TO WRK-MODULO.
+           MOVE 0 TO WRK-CPF-INICIAL WRK-CPF-FINAL.
            DISPLAY TELA.
-           MOVE 12345678910 TO CLIENTES-CPF.
-           START CLIENTES KEY EQUAL CLIENTES-CPF.
-           READ CLIENTES
+           ACCEPT TELA-FAIXACPF.
+           IF WRK-CPF-FINAL = 0
+               MOVE 99999999999 TO WRK-CPF-FINAL
+           END-IF.
+           MOVE 0 TO WRK-QTREGISTROS.
+
+           OPEN OUTPUT RELATO.
+           ACCEPT WRK-REL-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-REL-DATA-X (7:2) TO WRK-REL-DATA-FMT (1:2).
+           MOVE '/'                 TO WRK-REL-DATA-FMT (3:1).
+           MOVE WRK-REL-DATA-X (5:2) TO WRK-REL-DATA-FMT (4:2).
+           MOVE '/'                 TO WRK-REL-DATA-FMT (6:1).
+           MOVE WRK-REL-DATA-X (1:4) TO WRK-REL-DATA-FMT (7:4).
+           ACCEPT WRK-REL-HORA FROM TIME.
+           MOVE WRK-REL-HORA-X (1:2) TO WRK-REL-HORA-FMT (1:2).
+           MOVE ':'                 TO WRK-REL-HORA-FMT (3:1).
+           MOVE WRK-REL-HORA-X (3:2) TO WRK-REL-HORA-FMT (4:2).
+           MOVE ':'                 TO WRK-REL-HORA-FMT (6:1).
+           MOVE WRK-REL-HORA-X (5:2) TO WRK-REL-HORA-FMT (7:2).
+
+           MOVE SPACES TO RELATO-DADOS.
+           STRING 'RELATORIO DE CLIENTES - EMITIDO EM '
+                  WRK-REL-DATA-FMT
+                  ' '
+                  WRK-REL-HORA-FMT
+               DELIMITED BY SIZE INTO RELATO-DADOS.
+           WRITE RELATO-REG.
+
+           MOVE ALL '-' TO RELATO-DADOS.
+           WRITE RELATO-REG.
+
+           MOVE SPACES TO RELATO-DADOS.
+           STRING 'CPF'         DELIMITED BY SIZE
+                  '           '  DELIMITED BY SIZE
+                  'NOME'        DELIMITED BY SIZE
+                  '                          '
+                                DELIMITED BY SIZE
+                  'EMAIL'       DELIMITED BY SIZE
+               INTO RELATO-DADOS.
+           WRITE RELATO-REG.
+
+           MOVE ALL '-' TO RELATO-DADOS.
+           WRITE RELATO-REG.
+
+           MOVE WRK-CPF-INICIAL TO CLIENTES-CPF.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CPF
                INVALID KEY
                    MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
                NOT INVALID KEY
-                   OPEN OUTPUT RELATO
-                   PERFORM UNTIL CLIENTES-STATUS = 10
-                   ADD 1 TO WRK-QTREGISTROS
-                       MOVE CLIENTES-REG TO RELATO-REG
-                       WRITE RELATO-REG
-                       CLOSE RELATO
                    READ CLIENTES NEXT
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                           OR CLIENTES-CPF > WRK-CPF-FINAL
+                       IF CLIENTES-ATIVO
+                           ADD 1 TO WRK-QTREGISTROS
+                           MOVE SPACES TO RELATO-DADOS
+                           STRING CLIENTES-CPF   DELIMITED BY SIZE
+                                  '   '          DELIMITED BY SIZE
+                                  CLIENTES-NOME  DELIMITED BY SIZE
+                                  '  '           DELIMITED BY SIZE
+                                  CLIENTES-EMAIL DELIMITED BY SIZE
+                               INTO RELATO-DADOS
+                           WRITE RELATO-REG
+                       END-IF
+                       READ CLIENTES NEXT
                    END-PERFORM
-                       MOVE 'REGISTROS LIDOS' TO RELATO-REG
-                       MOVE WRK-QTREGISTROS TO RELATO-REG (18:05)
-           END-READ.
-               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
-               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
-               ACCEPT MOSTRA-ERRO.
+           END-START.
+
+           MOVE ALL '-' TO RELATO-DADOS.
+           WRITE RELATO-REG.
+
+           MOVE SPACES TO RELATO-DADOS.
+           MOVE 'REGISTROS LIDOS ' TO RELATO-DADOS.
+           MOVE WRK-QTREGISTROS TO RELATO-DADOS (17:05).
+           WRITE RELATO-REG.
+
+           CLOSE RELATO.
+
+           IF WRK-MSGERRO = SPACES
+               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO
+               MOVE WRK-QTREGISTROS TO WRK-MSGERRO (17:05)
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
